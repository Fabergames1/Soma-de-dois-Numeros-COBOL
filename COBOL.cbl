@@ -6,17 +6,537 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. COBOL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SUMIN-FILE ASSIGN TO SUMIN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SUMIN-STATUS.
+           SELECT REPORT-FILE ASSIGN TO SUMRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+           SELECT REJECT-FILE ASSIGN TO SUMREJ
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REJECT-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO SUMCKP
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO SUMAUD
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT CONTROL-FILE ASSIGN TO SUMCTL
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  SUMIN-FILE
+           RECORDING MODE IS F.
+       01  SUMIN-RECORD.
+           05  SUMIN-N1             PIC S9(07)V99
+                                     SIGN IS TRAILING SEPARATE.
+           05  SUMIN-N2             PIC S9(07)V99
+                                     SIGN IS TRAILING SEPARATE.
+           05  SUMIN-OP-CODE        PIC X(01).
+           05  FILLER               PIC X(59).
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01  REPORT-RECORD            PIC X(80).
+
+       FD  REJECT-FILE
+           RECORDING MODE IS F.
+       01  REJECT-RECORD.
+           05  RJ-ORIGINAL-RECORD   PIC X(80).
+           05  RJ-REASON-CODE       PIC X(04).
+           05  RJ-REASON-TEXT       PIC X(30).
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+       01  CHECKPOINT-RECORD.
+           05  CK-RECORD-COUNT      PIC 9(07).
+           05  CK-TOTAL-N3          PIC S9(11)V99
+                                     SIGN IS TRAILING SEPARATE.
+           05  CK-CLEAN-COUNT       PIC 9(07).
+           05  CK-REJECT-COUNT      PIC 9(07).
+           05  CK-TXN-NUMBER        PIC 9(07).
+           05  CK-PAGE-NUMBER       PIC 9(04).
+           05  FILLER               PIC X(34).
+
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+       01  AUDIT-RECORD.
+           05  AU-RUN-DATE          PIC X(10).
+           05  AU-RUN-TIME          PIC X(08).
+           05  AU-JOB-NAME          PIC X(08).
+           05  AU-TXN-NUMBER        PIC 9(07).
+           05  AU-OP-CODE           PIC X(01).
+           05  AU-N1                PIC -(8).99.
+           05  AU-N2                PIC -(8).99.
+           05  AU-N3                PIC -(8).99.
+           05  FILLER               PIC X(13).
+
+       FD  CONTROL-FILE
+           RECORDING MODE IS F.
+       01  CONTROL-RECORD.
+           05  CTL-EXPECTED-TOTAL   PIC S9(11)V99
+                                     SIGN IS TRAILING SEPARATE.
+           05  FILLER               PIC X(66).
+
        WORKING-STORAGE SECTION.
-       77 WS-N1             PIC 9(02) VALUE ZEROS.
-       77 WS-N2             PIC 9(02) VALUE ZEROS.
-       77 WS-N3             PIC Z(03) VALUE ZEROS.
-       PROCEDURE DIVISION.
+       01  WS-SUMIN-STATUS      PIC X(02) VALUE ZEROS.
+       01  WS-REPORT-STATUS     PIC X(02) VALUE ZEROS.
+       01  WS-REJECT-STATUS     PIC X(02) VALUE ZEROS.
+       01  WS-CHECKPOINT-STATUS PIC X(02) VALUE ZEROS.
+       01  WS-AUDIT-STATUS      PIC X(02) VALUE ZEROS.
+       01  WS-CONTROL-STATUS    PIC X(02) VALUE ZEROS.
+       01  WS-EOF-SWITCH        PIC X(01) VALUE "N".
+           88  WS-END-OF-FILE        VALUE "Y".
+       01  WS-CHECKPOINT-EOF-SWITCH PIC X(01) VALUE "N".
+           88  WS-CHECKPOINT-EOF         VALUE "Y".
+       01  WS-CHECKPOINT-FOUND-SWITCH PIC X(01) VALUE "N".
+           88  WS-CHECKPOINT-FOUND        VALUE "Y".
+       01  WS-CK-RECORD-COUNT        PIC 9(07) VALUE ZEROS.
+
+       77 WS-N1             PIC S9(07)V99 VALUE ZEROS.
+       77 WS-N2             PIC S9(07)V99 VALUE ZEROS.
+       77 WS-N3             PIC S9(07)V99 VALUE ZEROS.
+
+       01  WS-OP-CODE           PIC X(01) VALUE SPACES.
+
+       01  WS-REJECT-COUNT      PIC 9(07) VALUE ZEROS.
+       01  WS-CLEAN-COUNT       PIC 9(07) VALUE ZEROS.
+       01  WS-REASON-CODE       PIC X(04) VALUE SPACES.
+       01  WS-REASON-TEXT       PIC X(30) VALUE SPACES.
+
+       01  WS-PAGE-NUMBER       PIC 9(04) VALUE ZEROS.
+       01  WS-LINE-COUNT        PIC 9(02) VALUE ZEROS.
+       01  WS-LINES-PER-PAGE    PIC 9(02) VALUE 50.
+       01  WS-TOTAL-N3          PIC S9(11)V99 VALUE ZEROS.
+
+       01  WS-CURRENT-DATE.
+           05  WS-CURR-YYYY         PIC 9(04).
+           05  WS-CURR-MM           PIC 9(02).
+           05  WS-CURR-DD           PIC 9(02).
+
+       01  WS-REPORT-DATE.
+           05  WS-REPORT-MM         PIC 9(02).
+           05  FILLER               PIC X(01) VALUE "/".
+           05  WS-REPORT-DD         PIC 9(02).
+           05  FILLER               PIC X(01) VALUE "/".
+           05  WS-REPORT-YYYY       PIC 9(04).
+
+       01  WS-HEADER-LINE-1.
+           05  FILLER               PIC X(10) VALUE "RUN DATE: ".
+           05  HL1-RUN-DATE         PIC X(10).
+           05  FILLER               PIC X(40) VALUE SPACES.
+           05  FILLER               PIC X(06) VALUE "PAGE: ".
+           05  HL1-PAGE-NUMBER      PIC ZZZ9.
+
+       01  WS-HEADER-LINE-2.
+           05  FILLER               PIC X(08) VALUE SPACES.
+           05  FILLER               PIC X(05) VALUE "WS-N1".
+           05  FILLER               PIC X(10) VALUE SPACES.
+           05  FILLER               PIC X(05) VALUE "WS-N2".
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  FILLER               PIC X(02) VALUE "OP".
+           05  FILLER               PIC X(09) VALUE SPACES.
+           05  FILLER               PIC X(05) VALUE "WS-N3".
+           05  FILLER               PIC X(34) VALUE SPACES.
+
+       01  WS-DETAIL-LINE.
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  DL-N1                PIC -(8).99.
+           05  FILLER               PIC X(04) VALUE SPACES.
+           05  DL-N2                PIC -(8).99.
+           05  FILLER               PIC X(03) VALUE SPACES.
+           05  DL-OP-CODE           PIC X(01).
+           05  FILLER               PIC X(03) VALUE SPACES.
+           05  DL-N3                PIC -(8).99.
+           05  FILLER               PIC X(34) VALUE SPACES.
+
+       01  WS-TOTAL-LINE.
+           05  FILLER               PIC X(20) VALUE
+               "CONTROL TOTAL WS-N3:".
+           05  TL-TOTAL-N3          PIC -(11).99.
+           05  FILLER               PIC X(46) VALUE SPACES.
+
+       01  WS-CLEAN-COUNT-LINE.
+           05  FILLER               PIC X(22) VALUE
+               "RECORDS POSTED CLEAN:".
+           05  CL-CLEAN-COUNT       PIC Z,ZZZ,ZZ9.
+           05  FILLER               PIC X(49) VALUE SPACES.
+
+       01  WS-REJECT-COUNT-LINE.
+           05  FILLER               PIC X(22) VALUE
+               "RECORDS REJECTED    :".
+           05  RL-REJECT-COUNT      PIC Z,ZZZ,ZZ9.
+           05  FILLER               PIC X(49) VALUE SPACES.
+
+       01  WS-FULL-PARM             PIC X(40) VALUE SPACES.
+       01  WS-RESTART-PARM          PIC X(07) VALUE SPACES.
+       01  WS-RESTART-COUNT         PIC 9(07) VALUE ZEROS.
+       01  WS-RECORDS-READ          PIC 9(07) VALUE ZEROS.
+       01  WS-CHECKPOINT-INTERVAL   PIC 9(04) VALUE 100.
+
+       01  WS-JOB-NAME              PIC X(08) VALUE SPACES.
+       01  WS-RUN-TIME.
+           05  WS-TIME-HH           PIC 9(02).
+           05  FILLER               PIC X(01) VALUE ":".
+           05  WS-TIME-MM           PIC 9(02).
+           05  FILLER               PIC X(01) VALUE ":".
+           05  WS-TIME-SS           PIC 9(02).
+       01  WS-CURRENT-TIME          PIC 9(08).
+       01  WS-TXN-NUMBER            PIC 9(07) VALUE ZEROS.
+
+       01  WS-EXPECTED-TOTAL        PIC S9(11)V99 VALUE ZEROS.
+       01  WS-TOTAL-DIFFERENCE      PIC S9(11)V99 VALUE ZEROS.
+       01  WS-TOLERANCE             PIC S9(09)V99 VALUE 0.01.
+       01  WS-CONTROL-FOUND-SWITCH  PIC X(01) VALUE "N".
+           88  WS-CONTROL-FOUND          VALUE "Y".
+       01  WS-OUT-OF-BALANCE-SWITCH PIC X(01) VALUE "N".
+           88  WS-OUT-OF-BALANCE         VALUE "Y".
+
+       01  WS-RECON-LINE.
+           05  FILLER               PIC X(25) VALUE
+               "RECONCILIATION STATUS  :".
+           05  RC-STATUS-TEXT       PIC X(15).
+           05  FILLER               PIC X(08) VALUE " DIFF: ".
+           05  RC-DIFFERENCE        PIC -(11).99.
+           05  FILLER               PIC X(18) VALUE SPACES.
+
+       01  WS-CONTROL-UNAVAIL-LINE.
+           05  FILLER               PIC X(27) VALUE
+               "CONTROL FILE NOT AVAILABLE".
+           05  FILLER               PIC X(11) VALUE " STATUS : ".
+           05  CU-STATUS            PIC X(02).
+           05  FILLER               PIC X(40) VALUE SPACES.
+
+       LINKAGE SECTION.
+       01  LS-PARM-INFO.
+           05  LS-PARM-LENGTH       PIC S9(04) COMP.
+           05  LS-PARM-DATA         PIC X(40).
+
+       PROCEDURE DIVISION USING LS-PARM-INFO.
        MAIN-PROCEDURE.
-            MOVE 5 TO WS-N1
-            MOVE 6 TO WS-N2
-            COMPUTE WS-N3 = WS-N1 + WS-N2
-            DISPLAY "O RESULTADO E:" WS-N3
-            STOP RUN.
+           PERFORM 1000-INITIALIZE
+           PERFORM UNTIL WS-END-OF-FILE
+               READ SUMIN-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF-SWITCH
+                   NOT AT END
+                       ADD 1 TO WS-RECORDS-READ
+                       PERFORM 2000-PROCESS-RECORD
+                       IF FUNCTION MOD(WS-RECORDS-READ,
+                               WS-CHECKPOINT-INTERVAL) = 0
+                           PERFORM 1200-WRITE-CHECKPOINT
+                       END-IF
+               END-READ
+               IF WS-SUMIN-STATUS NOT = "00" AND
+                       WS-SUMIN-STATUS NOT = "10"
+                   DISPLAY "SEVERE ERROR - SUMIN READ FAILED, STATUS "
+                       WS-SUMIN-STATUS
+                   MOVE 20 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+           END-PERFORM
+           PERFORM 3000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT SUMIN-FILE
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           MOVE WS-CURR-MM TO WS-REPORT-MM
+           MOVE WS-CURR-DD TO WS-REPORT-DD
+           MOVE WS-CURR-YYYY TO WS-REPORT-YYYY
+           ACCEPT WS-CURRENT-TIME FROM TIME
+           MOVE WS-CURRENT-TIME(1:2) TO WS-TIME-HH
+           MOVE WS-CURRENT-TIME(3:2) TO WS-TIME-MM
+           MOVE WS-CURRENT-TIME(5:2) TO WS-TIME-SS
+           PERFORM 1050-GET-PARM
+           IF WS-RESTART-COUNT > ZERO
+               OPEN EXTEND REPORT-FILE
+               OPEN EXTEND REJECT-FILE
+               PERFORM 1160-CHECK-REJECT-OPEN-STATUS
+               OPEN EXTEND AUDIT-FILE
+               PERFORM 1300-SKIP-RESTART-RECORDS
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+               OPEN OUTPUT REJECT-FILE
+               PERFORM 1160-CHECK-REJECT-OPEN-STATUS
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           PERFORM 1100-WRITE-PAGE-HEADER.
+
+       1160-CHECK-REJECT-OPEN-STATUS.
+           IF WS-REJECT-STATUS NOT = "00"
+               DISPLAY "SEVERE ERROR - REJECT FILE OPEN FAILED, "
+                   "STATUS " WS-REJECT-STATUS
+               MOVE 20 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       1050-GET-PARM.
+           MOVE SPACES TO WS-FULL-PARM
+           IF LS-PARM-LENGTH > ZERO
+               MOVE LS-PARM-DATA(1:LS-PARM-LENGTH)
+                   TO WS-FULL-PARM(1:LS-PARM-LENGTH)
+           END-IF
+           UNSTRING WS-FULL-PARM DELIMITED BY SPACE
+               INTO WS-RESTART-PARM WS-JOB-NAME
+           END-UNSTRING
+           IF FUNCTION TRIM(WS-RESTART-PARM) NOT = SPACES
+               COMPUTE WS-RESTART-COUNT =
+                   FUNCTION NUMVAL(WS-RESTART-PARM)
+           END-IF
+           IF WS-JOB-NAME = SPACES
+               MOVE "COBOLRUN" TO WS-JOB-NAME
+           END-IF.
+
+       1200-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE SPACES TO CHECKPOINT-RECORD
+           MOVE WS-RECORDS-READ TO CK-RECORD-COUNT
+           MOVE WS-TOTAL-N3 TO CK-TOTAL-N3
+           MOVE WS-CLEAN-COUNT TO CK-CLEAN-COUNT
+           MOVE WS-REJECT-COUNT TO CK-REJECT-COUNT
+           MOVE WS-TXN-NUMBER TO CK-TXN-NUMBER
+           MOVE WS-PAGE-NUMBER TO CK-PAGE-NUMBER
+           WRITE CHECKPOINT-RECORD
+           IF WS-CHECKPOINT-STATUS NOT = "00"
+               DISPLAY "SEVERE ERROR - CHECKPOINT WRITE FAILED, "
+                   "STATUS " WS-CHECKPOINT-STATUS
+               MOVE 20 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           CLOSE CHECKPOINT-FILE.
+
+       1300-SKIP-RESTART-RECORDS.
+           DISPLAY "RESTART REQUESTED - SKIPPING "
+               WS-RESTART-COUNT " ALREADY-PROCESSED RECORDS"
+           PERFORM 1350-RELOAD-CHECKPOINT
+           IF WS-CHECKPOINT-FOUND
+               AND WS-RESTART-COUNT NOT = WS-CK-RECORD-COUNT
+               DISPLAY "SEVERE ERROR - RESTART COUNT " WS-RESTART-COUNT
+                   " DOES NOT MATCH CHECKPOINT RECORD COUNT "
+                   WS-CK-RECORD-COUNT
+               MOVE 20 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM WS-RESTART-COUNT TIMES
+               READ SUMIN-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF-SWITCH
+               END-READ
+           END-PERFORM
+           MOVE WS-RESTART-COUNT TO WS-RECORDS-READ.
+
+       1350-RELOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = "00"
+               MOVE "N" TO WS-CHECKPOINT-EOF-SWITCH
+               MOVE "N" TO WS-CHECKPOINT-FOUND-SWITCH
+               PERFORM UNTIL WS-CHECKPOINT-EOF
+                   READ CHECKPOINT-FILE
+                       AT END
+                           MOVE "Y" TO WS-CHECKPOINT-EOF-SWITCH
+                       NOT AT END
+                           MOVE "Y" TO WS-CHECKPOINT-FOUND-SWITCH
+                           MOVE CK-RECORD-COUNT TO WS-CK-RECORD-COUNT
+                           MOVE CK-TOTAL-N3 TO WS-TOTAL-N3
+                           MOVE CK-CLEAN-COUNT TO WS-CLEAN-COUNT
+                           MOVE CK-REJECT-COUNT TO WS-REJECT-COUNT
+                           MOVE CK-TXN-NUMBER TO WS-TXN-NUMBER
+                           MOVE CK-PAGE-NUMBER TO WS-PAGE-NUMBER
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+               IF NOT WS-CHECKPOINT-FOUND
+                   DISPLAY "WARNING - NO CHECKPOINT RECORD FOUND, "
+                       "RESUMING WITH ZERO ACCUMULATED TOTALS"
+               END-IF
+           ELSE
+               DISPLAY "WARNING - CHECKPOINT FILE NOT FOUND, "
+                   "RESUMING WITH ZERO ACCUMULATED TOTALS"
+           END-IF.
+
+       1100-WRITE-PAGE-HEADER.
+           ADD 1 TO WS-PAGE-NUMBER
+           MOVE ZEROS TO WS-LINE-COUNT
+           MOVE WS-REPORT-DATE TO HL1-RUN-DATE
+           MOVE WS-PAGE-NUMBER TO HL1-PAGE-NUMBER
+           WRITE REPORT-RECORD FROM WS-HEADER-LINE-1
+           PERFORM 1150-CHECK-REPORT-STATUS
+           WRITE REPORT-RECORD FROM WS-HEADER-LINE-2
+           PERFORM 1150-CHECK-REPORT-STATUS.
+
+       1150-CHECK-REPORT-STATUS.
+           IF WS-REPORT-STATUS NOT = "00"
+               DISPLAY "SEVERE ERROR - REPORT WRITE FAILED, STATUS "
+                   WS-REPORT-STATUS
+               MOVE 20 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       2000-PROCESS-RECORD.
+           IF SUMIN-N1 NOT NUMERIC OR SUMIN-N2 NOT NUMERIC
+               MOVE "NONU" TO WS-REASON-CODE
+               MOVE "NON-NUMERIC INPUT" TO WS-REASON-TEXT
+               PERFORM 2200-REJECT-RECORD
+           ELSE
+               MOVE SUMIN-N1 TO WS-N1
+               MOVE SUMIN-N2 TO WS-N2
+               MOVE SUMIN-OP-CODE TO WS-OP-CODE
+               EVALUATE WS-OP-CODE
+                   WHEN "A"
+                       COMPUTE WS-N3 ROUNDED = WS-N1 + WS-N2
+                           ON SIZE ERROR
+                               PERFORM 2250-REJECT-OVERFLOW
+                           NOT ON SIZE ERROR
+                               PERFORM 2050-POST-CLEAN-RECORD
+                       END-COMPUTE
+                   WHEN "S"
+                       COMPUTE WS-N3 ROUNDED = WS-N1 - WS-N2
+                           ON SIZE ERROR
+                               PERFORM 2250-REJECT-OVERFLOW
+                           NOT ON SIZE ERROR
+                               PERFORM 2050-POST-CLEAN-RECORD
+                       END-COMPUTE
+                   WHEN "M"
+                       COMPUTE WS-N3 ROUNDED = WS-N1 * WS-N2
+                           ON SIZE ERROR
+                               PERFORM 2250-REJECT-OVERFLOW
+                           NOT ON SIZE ERROR
+                               PERFORM 2050-POST-CLEAN-RECORD
+                       END-COMPUTE
+                   WHEN OTHER
+                       MOVE "BOPC" TO WS-REASON-CODE
+                       MOVE "INVALID OPERATION CODE" TO WS-REASON-TEXT
+                       PERFORM 2200-REJECT-RECORD
+               END-EVALUATE
+           END-IF.
+
+       2050-POST-CLEAN-RECORD.
+           ADD 1 TO WS-CLEAN-COUNT
+           ADD WS-N3 TO WS-TOTAL-N3
+               ON SIZE ERROR
+                   DISPLAY "SEVERE ERROR - CONTROL TOTAL OVERFLOW, "
+                       "WS-TOTAL-N3 EXCEEDED ITS PICTURE CAPACITY"
+                   MOVE 20 TO RETURN-CODE
+                   STOP RUN
+           END-ADD
+           PERFORM 2100-WRITE-DETAIL-LINE
+           PERFORM 2150-WRITE-AUDIT-RECORD.
+
+       2250-REJECT-OVERFLOW.
+           MOVE "OVFL" TO WS-REASON-CODE
+           MOVE "OVERFLOW" TO WS-REASON-TEXT
+           PERFORM 2200-REJECT-RECORD.
+
+       2150-WRITE-AUDIT-RECORD.
+           ADD 1 TO WS-TXN-NUMBER
+           MOVE SPACES TO AUDIT-RECORD
+           MOVE WS-REPORT-DATE TO AU-RUN-DATE
+           MOVE WS-RUN-TIME TO AU-RUN-TIME
+           MOVE WS-JOB-NAME TO AU-JOB-NAME
+           MOVE WS-TXN-NUMBER TO AU-TXN-NUMBER
+           MOVE WS-OP-CODE TO AU-OP-CODE
+           MOVE WS-N1 TO AU-N1
+           MOVE WS-N2 TO AU-N2
+           MOVE WS-N3 TO AU-N3
+           WRITE AUDIT-RECORD
+           IF WS-AUDIT-STATUS NOT = "00"
+               DISPLAY "SEVERE ERROR - AUDIT WRITE FAILED, STATUS "
+                   WS-AUDIT-STATUS
+               MOVE 20 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       2200-REJECT-RECORD.
+           ADD 1 TO WS-REJECT-COUNT
+           MOVE SUMIN-RECORD TO RJ-ORIGINAL-RECORD
+           MOVE WS-REASON-CODE TO RJ-REASON-CODE
+           MOVE WS-REASON-TEXT TO RJ-REASON-TEXT
+           WRITE REJECT-RECORD
+           IF WS-REJECT-STATUS NOT = "00"
+               DISPLAY "SEVERE ERROR - REJECT WRITE FAILED, STATUS "
+                   WS-REJECT-STATUS
+               MOVE 20 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           DISPLAY "RECORD REJECTED - " WS-REASON-CODE " "
+               WS-REASON-TEXT.
+
+       2100-WRITE-DETAIL-LINE.
+           IF WS-LINE-COUNT NOT LESS THAN WS-LINES-PER-PAGE
+               PERFORM 1100-WRITE-PAGE-HEADER
+           END-IF
+           MOVE WS-N1 TO DL-N1
+           MOVE WS-N2 TO DL-N2
+           MOVE WS-OP-CODE TO DL-OP-CODE
+           MOVE WS-N3 TO DL-N3
+           WRITE REPORT-RECORD FROM WS-DETAIL-LINE
+           PERFORM 1150-CHECK-REPORT-STATUS
+           ADD 1 TO WS-LINE-COUNT.
+
+       3000-FINALIZE.
+           PERFORM 1200-WRITE-CHECKPOINT
+           MOVE WS-TOTAL-N3 TO TL-TOTAL-N3
+           WRITE REPORT-RECORD FROM WS-TOTAL-LINE
+           PERFORM 1150-CHECK-REPORT-STATUS
+           MOVE WS-CLEAN-COUNT TO CL-CLEAN-COUNT
+           WRITE REPORT-RECORD FROM WS-CLEAN-COUNT-LINE
+           PERFORM 1150-CHECK-REPORT-STATUS
+           MOVE WS-REJECT-COUNT TO RL-REJECT-COUNT
+           WRITE REPORT-RECORD FROM WS-REJECT-COUNT-LINE
+           PERFORM 1150-CHECK-REPORT-STATUS
+           PERFORM 3100-RECONCILE-CONTROL-TOTAL
+           CLOSE SUMIN-FILE
+           CLOSE REPORT-FILE
+           CLOSE REJECT-FILE
+           CLOSE AUDIT-FILE
+           IF WS-REJECT-COUNT > ZERO
+               MOVE 4 TO RETURN-CODE
+           END-IF
+           IF WS-OUT-OF-BALANCE
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+
+       3100-RECONCILE-CONTROL-TOTAL.
+           OPEN INPUT CONTROL-FILE
+           IF WS-CONTROL-STATUS = "00"
+               READ CONTROL-FILE
+                   AT END
+                       MOVE "N" TO WS-CONTROL-FOUND-SWITCH
+                       DISPLAY "SEVERE ERROR - CONTROL FILE EMPTY, "
+                           "NO CONTROL TOTAL RECORD FOUND"
+                       PERFORM 3150-CONTROL-NOT-AVAILABLE
+                   NOT AT END
+                       MOVE "Y" TO WS-CONTROL-FOUND-SWITCH
+                       MOVE CTL-EXPECTED-TOTAL TO WS-EXPECTED-TOTAL
+               END-READ
+               CLOSE CONTROL-FILE
+           ELSE
+               DISPLAY "SEVERE ERROR - CONTROL FILE OPEN FAILED, "
+                   "STATUS " WS-CONTROL-STATUS
+               PERFORM 3150-CONTROL-NOT-AVAILABLE
+           END-IF
+           IF WS-CONTROL-FOUND
+               COMPUTE WS-TOTAL-DIFFERENCE =
+                   WS-TOTAL-N3 - WS-EXPECTED-TOTAL
+               MOVE WS-TOTAL-DIFFERENCE TO RC-DIFFERENCE
+               IF FUNCTION ABS(WS-TOTAL-DIFFERENCE) > WS-TOLERANCE
+                   MOVE "Y" TO WS-OUT-OF-BALANCE-SWITCH
+                   MOVE "OUT OF BALANCE" TO RC-STATUS-TEXT
+               ELSE
+                   MOVE "IN BALANCE" TO RC-STATUS-TEXT
+               END-IF
+               WRITE REPORT-RECORD FROM WS-RECON-LINE
+               PERFORM 1150-CHECK-REPORT-STATUS
+           END-IF.
+
+       3150-CONTROL-NOT-AVAILABLE.
+           MOVE WS-CONTROL-STATUS TO CU-STATUS
+           WRITE REPORT-RECORD FROM WS-CONTROL-UNAVAIL-LINE
+           PERFORM 1150-CHECK-REPORT-STATUS
+           MOVE "Y" TO WS-OUT-OF-BALANCE-SWITCH.
        END PROGRAM COBOL.
