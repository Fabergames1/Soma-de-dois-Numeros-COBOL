@@ -0,0 +1,119 @@
+//COBOLJ   JOB (ACCTNO,ROOM),'COBOL BATCH',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*****************************************************************
+//* COMPILE, LINK-EDIT AND EXECUTE THE SUM/CALC BATCH PROGRAM.
+//* COBOLJP BELOW IS THE DRIVING PROC (REQUEST 009), PARAMETERIZED
+//* BY:
+//*   RESTART - GO STEP'S PARM RESTART COUNT (REQUEST 004); 0000000
+//*             (DEFAULT) FOR A FRESH RUN
+//*   JOBNM   - GO STEP'S PARM JOB/RUN IDENTIFIER (REQUEST 006)
+//*   GDGREL  - RELATIVE GENERATION OF THE SUMRPT/SUMREJ/SUMCKP/SUMAUD
+//*             GDGs THIS INVOCATION WRITES TO: +1 (DEFAULT) ALLOCATES
+//*             TONIGHT'S BRAND-NEW GENERATION FOR A FRESH RUN; 0
+//*             TARGETS THE CURRENT GENERATION - I.E. TONIGHT'S
+//*             IN-FLIGHT ATTEMPT - FOR A RESTART RESUBMIT
+//*   OUTDSP  - DISPOSITION TO GO WITH GDGREL: (NEW,CATLG,CATLG)
+//*             (DEFAULT) FOR A FRESH RUN, (MOD,CATLG,KEEP) FOR A
+//*             RESTART RESUBMIT
+//* ONE UNCONDITIONAL DISP=MOD ON THESE DDs CANNOT TELL "RESTART OF
+//* TODAY'S FAILED RUN" APART FROM "TONIGHT'S INDEPENDENT RUN" -
+//* EVERY RUN AFTER THE FIRST WOULD APPEND ONTO EVERY PRIOR ONE
+//* FOREVER, MISPLACING PAGE NUMBERS AND CHECKPOINTS ACROSS UNRELATED
+//* RUNS AND EVENTUALLY EXHAUSTING THE DATASETS' ALLOCATED EXTENTS.
+//* GDGREL/OUTDSP LET A FRESH RUN ALLOCATE ITS OWN NEW GENERATION
+//* EVERY TIME WHILE A RESTART STILL APPENDS ONTO THE SAME GENERATION
+//* THE FAILED RUN STARTED.
+//*
+//* STEPS:
+//*   COMPILE - COMPILE COBOL.cbl WITH THE IBM COBOL COMPILER
+//*   LKED    - LINK-EDIT THE OBJECT DECK INTO A LOAD MODULE
+//*   GO      - RUN THE PROGRAM AGAINST SUMIN, PRODUCE SUMRPT,
+//*             SUMREJ, SUMCKP, SUMAUD AND RECONCILE AGAINST SUMCTL
+//*   POSTPRC - DOWNSTREAM STEP, BYPASSED WHEN GO ENDS WITH RC=16
+//*             (OUT OF BALANCE) OR RC=20 (SEVERE I/O/OVERFLOW ABORT,
+//*             SEE COBOL.cbl); STILL RUNS ON RC=0 OR RC=4 (REJECTS)
+//*
+//* SUMRPT.OUT/SUMREJ.OUT/SUMCKP.OUT/SUMAUD.OUT ARE GDG BASES AND MUST
+//* ALREADY EXIST (ONE-TIME IDCAMS DEFINE GDG, LIMIT(n) SCRATCH) BEFORE
+//* THIS JOB'S FIRST RUN, THE SAME WAY SUMIN.DAT/SUMCTL.DAT ARE
+//* ASSUMED TO ALREADY EXIST AND BE MAINTAINED OUTSIDE THIS JOB.
+//*****************************************************************
+//JOBLIB   DD DISP=SHR,DSN=SYS1.COBOL.LOADLIB
+//*
+//COBOLJP  PROC RESTART=0000000,JOBNM=COBOLJ01,GDGREL=+1,
+//             OUTDSP='(NEW,CATLG,CATLG)'
+//COMPILE  EXEC PGM=IGYCRCTL,PARM='LIB,NODECK,OBJECT'
+//STEPLIB  DD DISP=SHR,DSN=IGY.V6R3M0.SIGYCOMP
+//SYSLIB   DD DISP=SHR,DSN=SYS1.COBOL.COPYLIB
+//SYSIN    DD DISP=SHR,DSN=&SYSUID..COBOL.SOURCE(COBOL)
+//SYSLIN   DD DISP=(MOD,PASS),DSN=&&OBJSET,UNIT=SYSDA,
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=3200)
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT2   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT3   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT4   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT5   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT6   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT7   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//*
+//LKED     EXEC PGM=IEWL,COND=(4,LT,COMPILE),
+//             PARM='LIST,MAP,XREF'
+//SYSLIN   DD DISP=(OLD,DELETE),DSN=&&OBJSET
+//SYSLMOD  DD DISP=SHR,DSN=&SYSUID..COBOL.LOADLIB(COBOL)
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//*
+//GO       EXEC PGM=COBOL,COND=((4,LT,COMPILE),(4,LT,LKED)),
+//             PARM='&RESTART &JOBNM'
+//STEPLIB  DD DISP=SHR,DSN=&SYSUID..COBOL.LOADLIB
+//SUMIN    DD DISP=SHR,DSN=&SYSUID..PROD.SUMIN.DAT
+//*
+//* &GDGREL/&OUTDSP DEFAULT TO A FRESH GENERATION PER RUN; A RESTART
+//* RESUBMIT OVERRIDES THEM (SEE THE EXEC COBOLJP INVOCATIONS AT THE
+//* BOTTOM OF THIS JOB) TO TARGET AND APPEND TO THE SAME GENERATION
+//* THE FAILED RUN CREATED, SO 1000-INITIALIZE'S EXTEND-OPEN LOGIC
+//* (REQUEST 004) PICKS UP WHERE IT LEFT OFF INSTEAD OF EVERY RUN
+//* APPENDING ONTO EVERY PRIOR RUN'S OUTPUT.
+//*
+//SUMRPT   DD DISP=&OUTDSP,DSN=&SYSUID..PROD.SUMRPT.OUT(&GDGREL),
+//             UNIT=SYSDA,SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=3200)
+//SUMREJ   DD DISP=&OUTDSP,DSN=&SYSUID..PROD.SUMREJ.OUT(&GDGREL),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=114,BLKSIZE=1140)
+//SUMCKP   DD DISP=&OUTDSP,DSN=&SYSUID..PROD.SUMCKP.OUT(&GDGREL),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=3200)
+//SUMAUD   DD DISP=&OUTDSP,DSN=&SYSUID..PROD.SUMAUD.OUT(&GDGREL),
+//             UNIT=SYSDA,SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=3200)
+//SUMCTL   DD DISP=SHR,DSN=&SYSUID..PROD.SUMCTL.DAT
+//SYSOUT   DD SYSOUT=*
+//*
+//* DOWNSTREAM PROCESSING IS BYPASSED WHEN THE RUN IS OUT OF
+//* BALANCE (GO SETS RC=16, SEE REQUEST 007) OR ABORTED WITH A
+//* SEVERE I/O OR OVERFLOW ERROR (GO SETS RC=20, SEE COBOL.cbl).
+//* A BATCH THAT HAD REJECTS (GO SETS RC=4, SEE REQUEST 003) STILL
+//* LETS THIS STEP RUN SO THE REJECTS CAN BE WORKED ALONGSIDE THE
+//* CLEAN REPORT. GENERATION (0) ALWAYS MEANS "THE GENERATION THE GO
+//* STEP ABOVE JUST WROTE TO", WHETHER THIS RUN WAS A FRESH ONE (WHICH
+//* JUST CREATED IT AS GENERATION +1) OR A RESTART (WHICH APPENDED TO
+//* THE ALREADY-CURRENT GENERATION 0).
+//*
+//POSTPRC  EXEC PGM=IEFBR14,COND=(15,LT,GO)
+//SUMRPT   DD DISP=SHR,DSN=&SYSUID..PROD.SUMRPT.OUT(0)
+//         PEND
+//*
+//* NORMAL NIGHTLY INVOCATION - A FRESH RUN GETS ITS OWN NEW GDG
+//* GENERATION, SO TONIGHT'S OUTPUT NEVER APPENDS ONTO A PRIOR NIGHT'S:
+//STEP1    EXEC COBOLJP
+//*
+//* TO RESUBMIT STEP1 AS A RESTART OF A RUN THAT FAILED PARTWAY
+//* THROUGH INSTEAD OF A FRESH RUN, REPLACE THE EXEC ABOVE WITH, E.G.:
+//*   //STEP1  EXEC COBOLJP,RESTART=0000050,GDGREL=0,
+//*   //            OUTDSP='(MOD,CATLG,KEEP)'
+//* WHERE 0000050 IS THE RECORD COUNT FROM THE FAILED RUN'S LAST
+//* CHECKPOINT (COBOL.cbl's 1300-SKIP-RESTART-RECORDS ABORTS WITH
+//* RC=20 IF THIS DOESN'T MATCH THE RELOADED CHECKPOINT RECORD COUNT).
